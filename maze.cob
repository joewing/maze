@@ -5,16 +5,98 @@
 
        environment division.
 
+       input-output section.
+       file-control.
+           select optional ctl-file assign to "CTLCARD"
+               organization line sequential
+               file status is ctl-file-status.
+           select print-file assign to "MAZEPRT"
+               organization line sequential
+               file status is print-file-status.
+           select audit-file assign to "MAZELOG"
+               organization line sequential
+               file status is audit-file-status.
+           select export-file assign to "MAZEXPRT"
+               organization line sequential
+               file status is export-file-status.
+
        data division.
+       file section.
+       fd  ctl-file.
+       01  ctl-record.
+           05  ctl-width         pic 9(3).
+           05  ctl-height        pic 9(3).
+           05  ctl-seed          pic 9(7).
+           05  ctl-mode          pic x.
+           05  ctl-batch-count   pic 9(3).
+           05  ctl-braid-pct     pic 9(3).
+           05  ctl-export-fmt    pic x.
+
+       fd  print-file.
+       01  print-line            pic x(400).
+
+       fd  audit-file.
+       01  audit-line            pic x(80).
+
+       fd  export-file.
+       01  export-line           pic x(5000).
+
        working-storage section.
 
+       01  ctl-file-status    pic xx.
+       01  print-file-status  pic xx.
+       01  export-file-status pic xx.
+       01  audit-file-status  pic xx.
+
+       01  max-width    pic 99999 value 200.
+       01  max-height   pic 99999 value 200.
+       01  min-width    pic 99999 value 5.
+       01  min-height   pic 99999 value 5.
        01  width        pic 99999 value 39.
        01  height       pic 99999 value 23.
        01  maze-array.
-           05  maze-row occurs 39 times.
-               10  maze-col occurs 23 times pic 9.
+           05  maze-row occurs 200 times.
+               10  maze-col occurs 200 times pic 9.
+       01  visited-array.
+           05  visited-row occurs 200 times.
+               10  visited-col occurs 200 times pic 9.
+       01  solution-array.
+           05  solution-row occurs 200 times.
+               10  solution-col occurs 200 times pic 9.
+       01  parent-x-array.
+           05  parent-x-row occurs 200 times.
+               10  parent-x-col occurs 200 times pic 9(3).
+       01  parent-y-array.
+           05  parent-y-row occurs 200 times.
+               10  parent-y-col occurs 200 times pic 9(3).
+       01  walk-stack occurs 40000 times.
+           05  ws-x     pic 9(3).
+           05  ws-y     pic 9(3).
+       01  stack-top    pic 9(5) comp.
 
        01  seed         pic 9999999.
+       01  requested-seed   pic 9999999.
+       01  seed-given-flag  pic x value 'N'.
+           88  seed-was-given             value 'Y'.
+       01  pass-seed-req-flag  pic x value 'N'.
+           88  pass-seed-was-requested    value 'Y'.
+       01  seed-override-flag  pic x value 'N'.
+           88  seed-was-overridden        value 'Y'.
+       01  show-solution-flag  pic x value 'N'.
+           88  show-solution-requested    value 'Y'.
+       01  batch-count       pic 9(3) value 1.
+       01  batch-index       pic 9(3).
+       01  braid-pct         pic 9(3) value 0.
+       01  degree-count      pic 9.
+       01  wall-opened-flag  pic x.
+           88  wall-was-opened            value 'Y'.
+       01  rand-check        pic 9(3).
+       01  start-forced-flag pic x.
+           88  start-was-forced           value 'Y'.
+       01  export-fmt        pic x value 'P'.
+           88  export-is-csv              value 'C'.
+           88  export-is-html             value 'H'.
+       01  export-ptr        pic 9(4) comp.
        01  x            pic 99999.
        01  y            pic 99999.
        01  lx           pic 99999.
@@ -27,15 +109,147 @@
        01  dy           pic S9.
        01  dir          pic 9.
        01  cnt          pic 9.
+       01  rand-val     pic 9v9(9).
+       01  cx           pic 9(3).
+       01  cy           pic 9(3).
+       01  nx           pic 9(3).
+       01  ny           pic 9(3).
+
+       01  maze-valid-flag   pic x.
+           88  maze-is-valid              value 'Y'.
+       01  open-count        pic 9(7).
+       01  reached-count     pic 9(7).
+       01  regen-tries       pic 9(3).
+
+       01  maze-number       pic 9(5) value 0.
+       01  today-date-str    pic x(21).
+       01  print-ptr         pic 9(4) comp.
+       01  cell-code         pic x(2).
+       01  csv-code          pic x(1).
+       01  work-num          pic zzzz9.
 
        procedure division.
 
-      * Generate and display a random maze.
-       perform 100-initialize-maze
-       perform 200-generate-maze
-       perform 300-show-maze
+      * Generate and print a batch of one or more mazes, each on its
+      * own numbered page of the print file, using a different seed
+      * for each pass so a batch run doesn't just repeat one puzzle.
+       perform 020-read-control-card
+       open output print-file
+       if print-file-status not = '00'
+           display 'UNABLE TO OPEN MAZEPRT - STATUS ' print-file-status
+           stop run
+       end-if
+       open extend audit-file
+       if audit-file-status = '35'
+           open output audit-file
+       end-if
+       if export-fmt not = 'P'
+           open output export-file
+           if export-file-status not = '00'
+               display 'UNABLE TO OPEN MAZEXPRT - STATUS '
+                   export-file-status
+               stop run
+           end-if
+           perform 905-write-export-header
+       end-if
+       perform varying batch-index from 1 by 1
+               until batch-index > batch-count
+           perform 150-set-pass-seed
+           perform 250-generate-and-validate
+           if braid-pct > 0
+               perform 700-braid-maze
+           end-if
+           perform 605-clear-solution
+           if show-solution-requested and maze-is-valid
+               perform 600-solve-maze
+           end-if
+           perform 300-show-maze
+           perform 800-write-audit-record
+           if export-fmt not = 'P'
+               perform 900-export-maze
+           end-if
+       end-perform
+       close print-file
+       close audit-file
+       if export-fmt not = 'P'
+           perform 906-write-export-footer
+           close export-file
+       end-if
        stop run.
 
+      * Read the control card giving the size for this run's maze, if
+      * one was supplied, and fall back to the standard 39 x 23 size
+      * otherwise.  The control card is optional so the program still
+      * runs stand-alone with no CTLCARD present.
+       020-read-control-card.
+           move zeros to ctl-record
+           open input ctl-file
+           read ctl-file
+               at end move zeros to ctl-record
+           end-read
+           close ctl-file
+           if ctl-width > 0
+               move ctl-width to width
+           end-if
+           if ctl-height > 0
+               move ctl-height to height
+           end-if
+           if width > max-width
+               move max-width to width
+           end-if
+           if height > max-height
+               move max-height to height
+           end-if
+           if function mod(width, 2) = 0
+               subtract 1 from width
+           end-if
+           if function mod(height, 2) = 0
+               subtract 1 from height
+           end-if
+           if width < min-width
+               move min-width to width
+           end-if
+           if height < min-height
+               move min-height to height
+           end-if
+           if ctl-seed > 0
+               move ctl-seed to seed
+               set seed-was-given to true
+           end-if
+           if ctl-mode = 'S'
+               set show-solution-requested to true
+           end-if
+           if ctl-batch-count > 0
+               move ctl-batch-count to batch-count
+           end-if
+           move ctl-braid-pct to braid-pct
+           if braid-pct > 100
+               move 100 to braid-pct
+           end-if
+           if ctl-export-fmt = 'C' or ctl-export-fmt = 'H'
+               move ctl-export-fmt to export-fmt
+           end-if.
+
+      * Choose the seed for this pass through the batch.  A seed
+      * supplied on the control card is honored only for the first
+      * maze of the run (so a reprint request reproduces exactly that
+      * one puzzle); every other pass draws a fresh seed from the
+      * clock so a batch of several mazes doesn't just repeat itself.
+      * PASS-SEED-WAS-REQUESTED remembers whether this pass owes its
+      * seed to the operator (rather than the clock), so 250 can flag
+      * it if that seed ever has to be abandoned for a bad maze.
+       150-set-pass-seed.
+           move 'N' to pass-seed-req-flag
+           move 'N' to seed-override-flag
+           if batch-index = 1 and seed-was-given
+               move ctl-seed to seed
+               set pass-seed-was-requested to true
+           else
+               move function seconds-past-midnight to seed
+               compute seed = seed + batch-index
+           end-if
+           move seed to requested-seed.
+
       * Initialze the maze matrix.
        100-initialize-maze.
            perform varying y from 1 by 1 until y > height
@@ -44,10 +258,10 @@
               end-perform
            end-perform.
 
-      * Generate a random maze.
+      * Generate a random maze using the seed already chosen for this
+      * pass (see 150-set-pass-seed).
        200-generate-maze.
-           move function seconds-past-midnight to seed
-           move function random(seed) to seed
+           compute rand-val = function random(seed)
            move 0 to maze-col(2, 2)
            perform varying y from 2 by 2 until y >= height
               perform varying x from 2 by 2 until x >= width
@@ -59,21 +273,527 @@
            move 0 to maze-col(2, 1)
            move 0 to maze-col(width - 1, height).
 
-      * Display the maze.
+      * Carve a maze and confirm it is fully connected before handing
+      * it off to be printed, regenerating with a fresh seed if the
+      * randomized carving ever leaves a pocket unreachable from the
+      * entrance.  Twenty tries is far more than the carver has ever
+      * needed in practice; it is only there so a systemic problem
+      * fails loudly instead of looping forever.  If the seed being
+      * abandoned is one the operator asked for by name, SEED-OVERRIDE
+      * -FLAG is raised so the banner and audit record can say so
+      * instead of quietly reprinting a different puzzle.
+       250-generate-and-validate.
+           move 'N' to maze-valid-flag
+           move 0 to regen-tries
+           perform until maze-is-valid or regen-tries > 20
+               perform 100-initialize-maze
+               perform 200-generate-maze
+               perform 500-validate-maze
+               if not maze-is-valid
+                   if pass-seed-was-requested
+                       set seed-was-overridden to true
+                   end-if
+                   add 1 to regen-tries
+                   move function seconds-past-midnight to seed
+                   compute seed = seed + regen-tries
+               end-if
+           end-perform
+           if not maze-is-valid
+               display 'MAZE VALIDATION FAILED - PRINTING BEST EFFORT'
+           end-if.
+
+      * Walk every open cell reachable from the entrance at (2, 2)
+      * and confirm that count matches the total number of open cells
+      * in the maze, and that the exit at (width - 1, height) was
+      * among them.
+       500-validate-maze.
+           move 0 to open-count
+           move 0 to reached-count
+           perform varying cy from 1 by 1 until cy > height
+              perform varying cx from 1 by 1 until cx > width
+                 move 0 to visited-col(cx, cy)
+                 if maze-col(cx, cy) = 0
+                     add 1 to open-count
+                 end-if
+              end-perform
+           end-perform
+           move 0 to stack-top
+           add 1 to stack-top
+           move 2 to ws-x(stack-top)
+           move 2 to ws-y(stack-top)
+           move 1 to visited-col(2, 2)
+           move 1 to reached-count
+           perform until stack-top = 0
+              move ws-x(stack-top) to cx
+              move ws-y(stack-top) to cy
+              subtract 1 from stack-top
+              perform 510-flood-neighbors
+           end-perform
+           if reached-count = open-count
+                   and visited-col(width - 1, height) = 1 then
+               move 'Y' to maze-valid-flag
+           else
+               move 'N' to maze-valid-flag
+           end-if.
+
+      * Push any open, unvisited neighbor of (cx, cy) onto the walk
+      * stack and count it as reached.
+       510-flood-neighbors.
+           if cx < width
+               compute nx = cx + 1
+               if maze-col(nx, cy) = 0 and visited-col(nx, cy) = 0
+                   move cy to ny
+                   perform 520-mark-reached
+               end-if
+           end-if
+           if cx > 1
+               compute nx = cx - 1
+               if maze-col(nx, cy) = 0 and visited-col(nx, cy) = 0
+                   move cy to ny
+                   perform 520-mark-reached
+               end-if
+           end-if
+           if cy < height
+               compute ny = cy + 1
+               if maze-col(cx, ny) = 0 and visited-col(cx, ny) = 0
+                   move cx to nx
+                   perform 520-mark-reached
+               end-if
+           end-if
+           if cy > 1
+               compute ny = cy - 1
+               if maze-col(cx, ny) = 0 and visited-col(cx, ny) = 0
+                   move cx to nx
+                   perform 520-mark-reached
+               end-if
+           end-if.
+
+      * Mark (nx, ny) visited, count it, and push it on the stack.
+       520-mark-reached.
+           move 1 to visited-col(nx, ny)
+           add 1 to reached-count
+           add 1 to stack-top
+           move nx to ws-x(stack-top)
+           move ny to ws-y(stack-top).
+
+      * Print the maze to the print file behind a banner giving the
+      * run date, the maze number, and its size, so the output can go
+      * straight to the print queue.  When a solution was traced, its
+      * cells are overlaid with '..' instead of blank.
        300-show-maze.
+           add 1 to maze-number
+           perform 310-write-banner
            perform varying y from 1 by 1 until y > height
+              move spaces to print-line
+              move 1 to print-ptr
               perform varying x from 1 by 1 until x > width
                  if maze-col(x, y) = 0 then
-                     display '  ' with no advancing
+                     if show-solution-requested
+                             and solution-col(x, y) = 1 then
+                         move '..' to cell-code
+                     else
+                         move '  ' to cell-code
+                     end-if
                  else
-                     display '[]' with no advancing
+                     move '[]' to cell-code
+                 end-if
+                 string cell-code delimited by size
+                     into print-line with pointer print-ptr
+              end-perform
+              write print-line
+           end-perform
+           move spaces to print-line
+           write print-line.
+
+      * Build and write the banner ahead of the maze grid.
+       310-write-banner.
+           move function current-date to today-date-str
+           move spaces to print-line
+           string 'MAZE PUZZLE  -  RUN DATE ' delimited by size
+               today-date-str(1:4) delimited by size
+               '-' delimited by size
+               today-date-str(5:2) delimited by size
+               '-' delimited by size
+               today-date-str(7:2) delimited by size
+               into print-line
+           write print-line
+           move spaces to print-line
+           move 1 to print-ptr
+           move maze-number to work-num
+           string 'MAZE NO ' delimited by size
+               work-num delimited by size
+               '   SIZE ' delimited by size
+               into print-line with pointer print-ptr
+           move width to work-num
+           string work-num delimited by size
+               ' X ' delimited by size
+               into print-line with pointer print-ptr
+           move height to work-num
+           string work-num delimited by size
+               into print-line with pointer print-ptr
+           write print-line
+           move spaces to print-line
+           string 'SEED USED: ' delimited by size
+               seed delimited by size
+               into print-line
+           write print-line
+           if seed-was-overridden
+               move spaces to print-line
+               string 'REQUESTED SEED ' delimited by size
+                   requested-seed delimited by size
+                   ' REJECTED - USING ' delimited by size
+                   seed delimited by size
+                   into print-line
+               write print-line
+           end-if
+           if not maze-is-valid
+               move spaces to print-line
+               string 'WARNING - MAZE FAILED CONNECTIVITY VALIDATION '
+                   delimited by size
+                   '- PRINTING BEST EFFORT' delimited by size
+                   into print-line
+               write print-line
+           end-if
+           move spaces to print-line
+           write print-line.
+
+      * Knock a percentage of dead ends out of the freshly carved
+      * "perfect" maze to introduce loops, giving an easier braided
+      * variant instead of the one true path a perfect maze has
+      * between any two cells.  Only interior cells are considered so
+      * the outer border and the entrance/exit doors are left alone.
+       700-braid-maze.
+           perform varying cy from 2 by 1 until cy > height - 1
+              perform varying cx from 2 by 1 until cx > width - 1
+                 if maze-col(cx, cy) = 0
+                     perform 710-compute-degree
+                     if degree-count = 1
+                         compute rand-check = function random * 100
+                         if rand-check < braid-pct
+                             perform 720-open-a-wall
+                         end-if
+                     end-if
                  end-if
               end-perform
-              display ''
            end-perform.
 
-      * Carve the maze starting at lx, ly
+      * Count how many of (cx, cy)'s four neighbors are already open;
+      * an open cell with only one open neighbor is a dead end.
+       710-compute-degree.
+           move 0 to degree-count
+           if maze-col(cx + 1, cy) = 0
+               add 1 to degree-count
+           end-if
+           if maze-col(cx - 1, cy) = 0
+               add 1 to degree-count
+           end-if
+           if maze-col(cx, cy + 1) = 0
+               add 1 to degree-count
+           end-if
+           if maze-col(cx, cy - 1) = 0
+               add 1 to degree-count
+           end-if.
+
+      * Open one of (cx, cy)'s remaining closed walls at random,
+      * turning this dead end into a loop.
+       720-open-a-wall.
+           move 'N' to wall-opened-flag
+           if not wall-was-opened and cx < width - 1
+               if maze-col(cx + 1, cy) = 1
+                   move 0 to maze-col(cx + 1, cy)
+                   move 'Y' to wall-opened-flag
+               end-if
+           end-if
+           if not wall-was-opened and cx > 2
+               if maze-col(cx - 1, cy) = 1
+                   move 0 to maze-col(cx - 1, cy)
+                   move 'Y' to wall-opened-flag
+               end-if
+           end-if
+           if not wall-was-opened and cy < height - 1
+               if maze-col(cx, cy + 1) = 1
+                   move 0 to maze-col(cx, cy + 1)
+                   move 'Y' to wall-opened-flag
+               end-if
+           end-if
+           if not wall-was-opened and cy > 2
+               if maze-col(cx, cy - 1) = 1
+                   move 0 to maze-col(cx, cy - 1)
+                   move 'Y' to wall-opened-flag
+               end-if
+           end-if.
+
+      * Append one line to the audit log recording exactly what this
+      * pass produced, so a reused or duplicate puzzle can be traced
+      * back to the run that published it.
+       800-write-audit-record.
+           move function current-date to today-date-str
+           move spaces to audit-line
+           move 1 to print-ptr
+           move maze-number to work-num
+           string 'MAZE NO ' delimited by size
+               work-num delimited by size
+               '  DATE ' delimited by size
+               today-date-str(1:4) delimited by size
+               '-' delimited by size
+               today-date-str(5:2) delimited by size
+               '-' delimited by size
+               today-date-str(7:2) delimited by size
+               '  TIME ' delimited by size
+               today-date-str(9:2) delimited by size
+               ':' delimited by size
+               today-date-str(11:2) delimited by size
+               ':' delimited by size
+               today-date-str(13:2) delimited by size
+               into audit-line with pointer print-ptr
+           move width to work-num
+           string '  SIZE ' delimited by size
+               work-num delimited by size
+               ' X ' delimited by size
+               into audit-line with pointer print-ptr
+           move height to work-num
+           string work-num delimited by size
+               '  SEED ' delimited by size
+               seed delimited by size
+               into audit-line with pointer print-ptr
+           write audit-line
+           if seed-was-overridden
+               move spaces to audit-line
+               string 'REQUESTED SEED ' delimited by size
+                   requested-seed delimited by size
+                   ' REJECTED - USING ' delimited by size
+                   seed delimited by size
+                   into audit-line
+               write audit-line
+           end-if
+           if not maze-is-valid
+               move spaces to audit-line
+               string 'WARNING - MAZE FAILED CONNECTIVITY VALIDATION '
+                   delimited by size
+                   '- PRINTING BEST EFFORT' delimited by size
+                   into audit-line
+               write audit-line
+           end-if.
+
+      * Write the '<html><body>' wrapper ahead of the run's tables, or
+      * do nothing for CSV, which needs no such wrapper.
+       905-write-export-header.
+           if export-is-html
+               move spaces to export-line
+               string '<html><body>' delimited by size
+                   into export-line
+               write export-line
+           end-if.
+
+      * Close off the '<html><body>' wrapper opened by
+      * 905-write-export-header.
+       906-write-export-footer.
+           if export-is-html
+               move spaces to export-line
+               string '</body></html>' delimited by size
+                   into export-line
+               write export-line
+           end-if.
+
+      * Write this pass's maze to the export file in whichever
+      * structured format the control card asked for, so the web
+      * team's puzzle page can render it without screen-scraping the
+      * print output.
+       900-export-maze.
+           if export-is-csv
+               perform 910-export-csv-maze
+           else
+               perform 920-export-html-maze
+           end-if.
+
+      * Write the maze as CSV rows of 0 (open) / 1 (wall), one row per
+      * output line, with a blank line between mazes in a batch.
+       910-export-csv-maze.
+           perform varying y from 1 by 1 until y > height
+              move spaces to export-line
+              move 1 to export-ptr
+              perform varying x from 1 by 1 until x > width
+                 if maze-col(x, y) = 0
+                     move '0' to csv-code
+                 else
+                     move '1' to csv-code
+                 end-if
+                 if x = width
+                     string csv-code delimited by size
+                         into export-line with pointer export-ptr
+                 else
+                     string csv-code delimited by size
+                         ',' delimited by size
+                         into export-line with pointer export-ptr
+                 end-if
+              end-perform
+              write export-line
+           end-perform
+           move spaces to export-line
+           write export-line.
+
+      * Write the maze as a simple HTML table, one <td> per cell, with
+      * open and wall cells given distinct classes for the web page's
+      * stylesheet to color.
+       920-export-html-maze.
+           move spaces to export-line
+           move maze-number to work-num
+           string '<table class="maze" border="1"><caption>MAZE '
+                   delimited by size
+               work-num delimited by size
+               '</caption>' delimited by size
+               into export-line
+           write export-line
+           perform varying y from 1 by 1 until y > height
+              move spaces to export-line
+              move 1 to export-ptr
+              string '<tr>' delimited by size
+                  into export-line with pointer export-ptr
+              perform varying x from 1 by 1 until x > width
+                 if maze-col(x, y) = 0
+                     string '<td class="open"></td>' delimited by size
+                         into export-line with pointer export-ptr
+                 else
+                     string '<td class="wall"></td>' delimited by size
+                         into export-line with pointer export-ptr
+                 end-if
+              end-perform
+              string '</tr>' delimited by size
+                  into export-line with pointer export-ptr
+              write export-line
+           end-perform
+           move spaces to export-line
+           string '</table>' delimited by size into export-line
+           write export-line
+           move spaces to export-line
+           write export-line.
+
+      * Clear solution-col for this pass before deciding whether to
+      * solve it.  Without this, a batch pass that skips 600-solve-maze
+      * (CTL-MODE not 'S', or this pass's maze failed validation) would
+      * leave 300-show-maze overlaying '..' left over from a prior,
+      * structurally different pass in the same batch.
+       605-clear-solution.
+           perform varying cy from 1 by 1 until cy > height
+              perform varying cx from 1 by 1 until cx > width
+                 move 0 to solution-col(cx, cy)
+              end-perform
+           end-perform.
+
+      * Trace a path from the entrance at (2, 2) to the exit at
+      * (width - 1, height) by walking the open cells of maze-col,
+      * remembering how each cell was first reached, then backtrack
+      * from the exit to the entrance marking solution-col along the
+      * way.  The mainline only calls here for a maze that passed
+      * 500-validate-maze, so the exit is always reachable and the
+      * backtrack always runs its parent chain back to the entrance -
+      * the cx/cy = 0 checks below are just a backstop against ever
+      * walking a stale, unset parent chain off the front of the
+      * table if that assumption is ever broken.
+       600-solve-maze.
+           perform varying cy from 1 by 1 until cy > height
+              perform varying cx from 1 by 1 until cx > width
+                 move 0 to visited-col(cx, cy)
+                 move 0 to solution-col(cx, cy)
+              end-perform
+           end-perform
+           move 0 to stack-top
+           add 1 to stack-top
+           move 2 to ws-x(stack-top)
+           move 2 to ws-y(stack-top)
+           move 1 to visited-col(2, 2)
+           perform until stack-top = 0
+              move ws-x(stack-top) to cx
+              move ws-y(stack-top) to cy
+              subtract 1 from stack-top
+              perform 610-visit-neighbors
+           end-perform
+           compute cx = width - 1
+           move height to cy
+           perform until (cx = 2 and cy = 2) or cx = 0 or cy = 0
+              move 1 to solution-col(cx, cy)
+              move parent-x-col(cx, cy) to nx
+              move parent-y-col(cx, cy) to ny
+              move nx to cx
+              move ny to cy
+           end-perform
+           if cx = 2 and cy = 2
+               move 1 to solution-col(2, 2)
+           end-if.
+
+      * Push any open, unvisited neighbor of (cx, cy) onto the walk
+      * stack, remembering (cx, cy) as the parent used to reach it.
+       610-visit-neighbors.
+           if cx < width
+               compute nx = cx + 1
+               if maze-col(nx, cy) = 0 and visited-col(nx, cy) = 0
+                   perform 620-push-neighbor
+               end-if
+           end-if
+           if cx > 1
+               compute nx = cx - 1
+               if maze-col(nx, cy) = 0 and visited-col(nx, cy) = 0
+                   move cy to ny
+                   perform 630-push-neighbor-y
+               end-if
+           end-if
+           if cy < height
+               compute ny = cy + 1
+               if maze-col(cx, ny) = 0 and visited-col(cx, ny) = 0
+                   move cx to nx
+                   perform 630-push-neighbor-y
+               end-if
+           end-if
+           if cy > 1
+               compute ny = cy - 1
+               if maze-col(cx, ny) = 0 and visited-col(cx, ny) = 0
+                   move cx to nx
+                   perform 630-push-neighbor-y
+               end-if
+           end-if.
+
+      * Push neighbor (nx, cy) - used for the "x changed" cases.
+       620-push-neighbor.
+           move 1 to visited-col(nx, cy)
+           move cx to parent-x-col(nx, cy)
+           move cy to parent-y-col(nx, cy)
+           add 1 to stack-top
+           move nx to ws-x(stack-top)
+           move cy to ws-y(stack-top).
+
+      * Push neighbor (nx, ny) - used for the "y changed" cases.
+       630-push-neighbor-y.
+           move 1 to visited-col(nx, ny)
+           move cx to parent-x-col(nx, ny)
+           move cy to parent-y-col(nx, ny)
+           add 1 to stack-top
+           move nx to ws-x(stack-top)
+           move ny to ws-y(stack-top).
+
+      * Carve the maze starting at lx, ly.  The starting cell itself
+      * is opened here so a fresh walk started by the outer loop in
+      * 200-generate-maze always joins the rest of the maze instead
+      * of leaving an unreachable island once carving moves past it.
+      * Opening the cell alone is not enough, though - the walk below
+      * only ever carves into cells nobody has visited yet, so if this
+      * starting cell was itself unvisited (a wall until this line)
+      * and every direction out of it already belongs to some other
+      * walk, the loop can't carve a single step and the cell is left
+      * open but disconnected from everything else.  410-link-start
+      * -cell closes that gap by wiring a just-forced starting cell
+      * straight into an already-open neighbor before the walk begins,
+      * so the whole branch it goes on to carve hangs off the existing
+      * maze instead of floating free of it.
        400-carve-maze.
+           if maze-col(lx, ly) = 1
+               set start-was-forced to true
+           else
+               move 'N' to start-forced-flag
+           end-if
+           move 0 to maze-col(lx, ly)
+           if start-was-forced
+               perform 410-link-start-cell
+           end-if
            compute dir = function random * 4.0
            move 0 to cnt
            perform until cnt > 3
@@ -106,3 +826,36 @@
                end-if
            end-perform.
 
+      * Wire a freshly forced-open starting cell (lx, ly) into an
+      * already-open neighbor two cells away, if one exists, by
+      * opening the wall between them.  Run only for a starting cell
+      * that was still a wall a moment ago, and only before its own
+      * walk has had a chance to carve anything, so this never reopens
+      * a wall the walk itself is relying on staying shut.
+       410-link-start-cell.
+           move 'N' to wall-opened-flag
+           if not wall-was-opened and lx < width - 1
+               if maze-col(lx + 2, ly) = 0 and maze-col(lx + 1, ly) = 1
+                   move 0 to maze-col(lx + 1, ly)
+                   move 'Y' to wall-opened-flag
+               end-if
+           end-if
+           if not wall-was-opened and lx > 2
+               if maze-col(lx - 2, ly) = 0 and maze-col(lx - 1, ly) = 1
+                   move 0 to maze-col(lx - 1, ly)
+                   move 'Y' to wall-opened-flag
+               end-if
+           end-if
+           if not wall-was-opened and ly < height - 1
+               if maze-col(lx, ly + 2) = 0 and maze-col(lx, ly + 1) = 1
+                   move 0 to maze-col(lx, ly + 1)
+                   move 'Y' to wall-opened-flag
+               end-if
+           end-if
+           if not wall-was-opened and ly > 2
+               if maze-col(lx, ly - 2) = 0 and maze-col(lx, ly - 1) = 1
+                   move 0 to maze-col(lx, ly - 1)
+                   move 'Y' to wall-opened-flag
+               end-if
+           end-if.
+
